@@ -1,10 +1,119 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. clock.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SETTINGS-FILE ASSIGN TO "CLOCKCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SETTINGS-STATUS.
+           SELECT LOG-FILE ASSIGN TO "CLOCKLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT ALARM-FILE ASSIGN TO "CLOCKALM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALM-TIME
+               FILE STATUS IS WS-ALARM-STATUS.
+           SELECT COUNTDOWN-FILE ASSIGN TO "CLOCKCDN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CDN-STATUS.
+           SELECT BATCH-FILE ASSIGN TO "CLOCKBATCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+           SELECT STATUS-FILE ASSIGN TO "CLOCKSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD SETTINGS-FILE.
+       01 SETTINGS-REC.
+           05 SET-HOUR-MODE   PIC X(01).
+           05 SET-QUIT-KEY    PIC 9(03).
+           05 SET-COLOR-FLAG  PIC X(01).
+           05 SET-BORDER-MODE PIC X(01).
+       FD LOG-FILE.
+       01 LOG-REC PIC X(80).
+       FD ALARM-FILE.
+       01 ALARM-REC.
+           05 ALM-TIME PIC 9(04).
+           05 ALM-MSG  PIC X(40).
+       FD COUNTDOWN-FILE.
+       01 CDN-REC.
+           05 CDN-TARGET-DATE PIC 9(08).
+           05 CDN-TARGET-TIME.
+               10 CDN-TGT-HH PIC 9(02).
+               10 CDN-TGT-MM PIC 9(02).
+               10 CDN-TGT-SS PIC 9(02).
+           05 CDN-LABEL PIC X(20).
+       FD BATCH-FILE.
+       01 BATCH-REC PIC X(80).
+       FD STATUS-FILE.
+       01 STATUS-REC.
+           05 STA-MODE PIC X(01).
+           05 STA-DATE.
+               10 STA-YEAR  PIC 9(04).
+               10 STA-MONTH PIC 9(02).
+               10 STA-DAY   PIC 9(02).
+           05 STA-TIME.
+               10 STA-HOUR PIC 9(02).
+               10 STA-MIN  PIC 9(02).
+               10 STA-SEC  PIC 9(02).
+           05 STA-ZONE  PIC X(07).
+           05 STA-LABEL PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-SETTINGS-STATUS PIC X(02) VALUE '00'.
+       01 WS-SETTINGS-OK PIC X(01) VALUE 'N'.
+       01 WS-24HR-MODE PIC X(01) VALUE 'N'.
+       01 WS-COLOR-ON PIC X(01) VALUE 'Y'.
+       01 WS-BORDER-MODE PIC X(01) VALUE SPACE.
+       01 WS-BORDER-STYLE PIC X(01) VALUE '0'.
+       01 WS-LANG-ENV PIC X(32) VALUE SPACES.
+       01 WS-LANG-UPPER PIC X(32) VALUE SPACES.
+       01 WS-UTF8-TALLY PIC 9(02) VALUE 0.
+       01 WS-TERM-UTF8 PIC X(01) VALUE 'N'.
+       01 WS-LOG-STATUS PIC X(02) VALUE '00'.
+       01 WS-LOG-TEXT PIC X(24) VALUE SPACES.
+       01 WS-ALARM-STATUS PIC X(02) VALUE '00'.
+       01 WS-ALARMS-OK PIC X(01) VALUE 'N'.
+       01 WS-ALARM-ACTIVE PIC X(01) VALUE 'N'.
+       01 WS-ALARM-MSG PIC X(40) VALUE SPACES.
+       01 WS-ALARM-KEY PIC 9(04) VALUE 0.
+       01 WS-ALARM-ACKED-TIME PIC 9(04) VALUE 9999.
+       01 ACKKEY PICTURE 9(8) VALUE IS 97.
+       01 CDNKEY PICTURE 9(8) VALUE IS 99.
+       01 MINXSIZE PICTURE 9(3) VALUE IS 40.
+       01 MINYSIZE PICTURE 9(3) VALUE IS 12.
+       01 WS-CDN-STATUS PIC X(02) VALUE '00'.
+       01 WS-CDN-OK PIC X(01) VALUE 'N'.
+       01 WS-DISPLAY-MODE PIC X(01) VALUE 'T'.
+       01 WS-CDN-TARGET-DATE PIC 9(08) VALUE 0.
+       01 WS-CDN-TGT-HH PIC 9(02) VALUE 0.
+       01 WS-CDN-TGT-MM PIC 9(02) VALUE 0.
+       01 WS-CDN-TGT-SS PIC 9(02) VALUE 0.
+       01 WS-CDN-LABEL PIC X(20) VALUE SPACES.
+       01 WS-CDN-CUR-DATE PIC 9(08) VALUE 0.
+       01 WS-CDN-CUR-DAYS PIC S9(08) VALUE 0.
+       01 WS-CDN-TGT-DAYS PIC S9(08) VALUE 0.
+       01 WS-CDN-CUR-SECS PIC S9(08) VALUE 0.
+       01 WS-CDN-TGT-SECS PIC S9(08) VALUE 0.
+       01 WS-CDN-DIFF-DAYS PIC S9(08) VALUE 0.
+       01 WS-CDN-DIFF-SECS PIC S9(08) VALUE 0.
+       01 WS-CDN-REM-HH PIC 9(02) VALUE 0.
+       01 WS-CDN-REM-MM PIC 9(02) VALUE 0.
+       01 WS-CDN-REM-SS PIC 9(02) VALUE 0.
+       01 WS-CDN-PASSED PIC X(01) VALUE 'N'.
+       01 WS-BATCH-STATUS PIC X(02) VALUE '00'.
+       01 WS-STAT-STATUS PIC X(02) VALUE '00'.
+       01 WS-ENV-MODE PIC X(10) VALUE SPACES.
+       01 WS-LAST-STATUS-SEC PIC 9(02) VALUE 99.
+       01 WS-LAST-ALARM-MIN PIC 9(02) VALUE 99.
+       01 WS-LINE-LEN PIC 9(03) VALUE 0.
+       01 WS-HALF-WIDTH PIC 9(03) VALUE 0.
        01 TIMETOEXIT PICTURE X VALUE IS 'N'.
        01 KEYINPUT PICTURE 9(8) USAGE IS COMP.
        01 QUITKEY PICTURE 9(8) VALUE IS 113.
+       01 ZONEKEY PICTURE 9(8) VALUE IS 122.
+       COPY "zonetab.cpy".
        01 YYYY PICTURE 9(4).
        01 MM PICTURE 9(2).
        01 DD PICTURE 9(2).
@@ -15,6 +124,7 @@
        01 TITLE_PAIR PICTURE 9 VALUE IS 1.
        01 TIME_PAIR PICTURE 9 VALUE IS 2.
        01 HAS_COLORS PICTURE 9 USAGE IS COMP.
+       01 ATTRVAL PICTURE 9(8) USAGE IS COMP.
        01 WINDOWVAR USAGE POINTER.
        01 XSIZE PICTURE 9(3) USAGE IS COMP.
        01 YSIZE PICTURE 9(3) USAGE IS COMP.
@@ -32,12 +142,33 @@
                15 WS-TEMP-SEC   PIC  9(2).
                15 WS-TEMP-MS    PIC  9(2).
            10 WS-DIFF-GMT         PIC S9(4).
+       01 WS-DISP-DATE-NUM PIC 9(8) VALUE 0.
+       01 WS-DISP-DATE-BRK REDEFINES WS-DISP-DATE-NUM.
+           05 WS-DISP-YEAR  PIC 9(4).
+           05 WS-DISP-MONTH PIC 9(2).
+           05 WS-DISP-DAY   PIC 9(2).
+       01 WS-DISP-HOUR PIC 9(2) VALUE 0.
+       01 WS-ZONE-DAYNUM PIC S9(8) VALUE 0.
        01 TEMPHOUR PIC 9(2) VALUE 0.
        01 MERIDIAN PIC X(2) VALUE 'AM'.
        01 COUNTER PIC 9(3) VALUE 0.
        01 NUMTEMP PIC 9(3) VALUE 0.
        PROCEDURE DIVISION.
+       PERFORM READ-SETTINGS.
+       DISPLAY "CLOCKMODE" UPON ENVIRONMENT-NAME.
+       ACCEPT WS-ENV-MODE FROM ENVIRONMENT-VALUE.
+       IF WS-ENV-MODE IS EQUAL TO "BATCH" THEN
+           PERFORM BATCH-RUN
+           STOP RUN
+       END-IF.
+       PERFORM READ-COUNTDOWN.
        CALL "initscr" RETURNING WINDOWVAR.
+       MOVE "CLOCK STARTED" TO WS-LOG-TEXT
+       PERFORM WRITE-LOG.
+       OPEN INPUT ALARM-FILE
+       IF WS-ALARM-STATUS IS EQUAL TO '00' THEN
+           MOVE 'Y' TO WS-ALARMS-OK
+       END-IF.
        CALL "timeout" USING BY VALUE 0.
        CALL "curs_set" USING BY VALUE 0.
        CALL "has_colors" RETURNING HAS_COLORS.
@@ -46,9 +177,38 @@
            CALL "init_pair" USING TITLE_PAIR, BY VALUE 7, BY VALUE 4
            CALL "init_pair" USING TIME_PAIR, BY VALUE 2, BY VALUE 1
        END-IF.
+       DISPLAY "LANG" UPON ENVIRONMENT-NAME.
+       ACCEPT WS-LANG-ENV FROM ENVIRONMENT-VALUE.
+       IF WS-LANG-ENV IS EQUAL TO SPACES THEN
+           DISPLAY "LC_ALL" UPON ENVIRONMENT-NAME
+           ACCEPT WS-LANG-ENV FROM ENVIRONMENT-VALUE
+       END-IF.
+       MOVE FUNCTION UPPER-CASE(WS-LANG-ENV) TO WS-LANG-UPPER.
+       INSPECT WS-LANG-UPPER TALLYING WS-UTF8-TALLY FOR ALL "UTF-8".
+       IF WS-UTF8-TALLY > 0 THEN
+           MOVE 'Y' TO WS-TERM-UTF8
+       ELSE
+           MOVE 'N' TO WS-TERM-UTF8
+       END-IF.
+       IF WS-BORDER-MODE IS EQUAL TO '1' THEN
+           MOVE '1' TO WS-BORDER-STYLE
+       ELSE
+           IF WS-BORDER-MODE IS EQUAL TO '0' THEN
+               MOVE '0' TO WS-BORDER-STYLE
+           ELSE
+               IF WS-TERM-UTF8 IS EQUAL TO 'Y' THEN
+                   MOVE '1' TO WS-BORDER-STYLE
+               ELSE
+                   MOVE '0' TO WS-BORDER-STYLE
+               END-IF
+           END-IF
+       END-IF.
        PERFORM LOOP UNTIL TIMETOEXIT IS EQUAL TO 'Y'.
+       IF WS-ALARMS-OK IS EQUAL TO 'Y' THEN
+           CLOSE ALARM-FILE
+       END-IF.
        CALL "erase".
-       CALL "endwin".    
+       CALL "endwin".
        DISPLAY "Thanks for using my clock!".
        STOP RUN.
 
@@ -57,70 +217,347 @@
            ACCEPT YSIZE FROM LINES.
            CALL "getch" RETURNING KEYINPUT.
            CALL "erase".
+           IF XSIZE < MINXSIZE OR YSIZE < MINYSIZE THEN
+               CALL "printw" USING "  enlarge window to view clock  "
+               CALL "refresh"
+               IF KEYINPUT IS EQUAL TO QUITKEY THEN
+                   MOVE 'Y' TO TIMETOEXIT
+                   MOVE "CLOCK EXITED (QUIT KEY)" TO WS-LOG-TEXT
+                   PERFORM WRITE-LOG
+               END-IF
+           ELSE
+           IF KEYINPUT IS EQUAL TO ZONEKEY THEN
+               PERFORM CYCLE-ZONE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           PERFORM APPLY-ZONE
+           PERFORM CHECK-ALARM
+           IF KEYINPUT IS EQUAL TO ACKKEY
+                   AND WS-ALARM-ACTIVE IS EQUAL TO 'Y' THEN
+               MOVE 'N' TO WS-ALARM-ACTIVE
+               MOVE WS-ALARM-KEY TO WS-ALARM-ACKED-TIME
+           END-IF
+           IF KEYINPUT IS EQUAL TO CDNKEY
+                   AND WS-CDN-OK IS EQUAL TO 'Y' THEN
+               IF WS-DISPLAY-MODE IS EQUAL TO 'C' THEN
+                   MOVE 'T' TO WS-DISPLAY-MODE
+               ELSE
+                   MOVE 'C' TO WS-DISPLAY-MODE
+               END-IF
+           END-IF
+           IF WS-DISPLAY-MODE IS EQUAL TO 'C' AND WS-CDN-OK
+                   IS EQUAL TO 'Y' THEN
+               PERFORM COMPUTE-COUNTDOWN
+           END-IF
            SET COUNTER TO 0
            DIVIDE YSIZE BY 2 GIVING NUMTEMP
            SUBTRACT 5 FROM NUMTEMP
-           PERFORM NL UNTIL COUNTER IS EQUAL TO NUMTEMP.
+           PERFORM NL UNTIL COUNTER IS EQUAL TO NUMTEMP
+           IF WS-ALARM-ACTIVE IS EQUAL TO 'Y' THEN
+               MOVE 40 TO WS-LINE-LEN
+           ELSE
+               MOVE 21 TO WS-LINE-LEN
+           END-IF
+           DIVIDE WS-LINE-LEN BY 2 GIVING WS-HALF-WIDTH
            SET COUNTER TO 0
            DIVIDE XSIZE BY 2 GIVING NUMTEMP
-           SUBTRACT 10 FROM NUMTEMP
-           PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP.
-      *>Color code not working        
-      *    IF HAS_COLORS<>0 THEN
-      *        CALL "attron" USING BY VALUE 256
-      *    END-IF
-           CALL "printw" USING "  Ben's Cool Clock  "
-      *    IF HAS_COLORS<>0 THEN
-      *        CALL "attroff" USING BY VALUE 256
-      *    END-IF
+           IF WS-HALF-WIDTH > NUMTEMP THEN
+               MOVE 0 TO NUMTEMP
+           ELSE
+               SUBTRACT WS-HALF-WIDTH FROM NUMTEMP
+           END-IF
+           PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP
+           IF HAS_COLORS<>0 AND WS-COLOR-ON IS EQUAL TO 'Y' THEN
+               COMPUTE ATTRVAL = TITLE_PAIR * 256
+               CALL "attron" USING BY VALUE ATTRVAL
+           END-IF
+           IF WS-ALARM-ACTIVE IS EQUAL TO 'Y' THEN
+               CALL "printw" USING "%s", BY VALUE WS-ALARM-MSG
+           ELSE
+               CALL "printw" USING "  Ben's Cool Clock  "
+           END-IF
+           IF HAS_COLORS<>0 AND WS-COLOR-ON IS EQUAL TO 'Y' THEN
+               COMPUTE ATTRVAL = TITLE_PAIR * 256
+               CALL "attroff" USING BY VALUE ATTRVAL
+           END-IF
            SET COUNTER TO 0
            DIVIDE XSIZE BY 2 GIVING NUMTEMP
-           SUBTRACT 10 FROM NUMTEMP
-           PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP.
+           IF WS-HALF-WIDTH > NUMTEMP THEN
+               MOVE 0 TO NUMTEMP
+           ELSE
+               SUBTRACT WS-HALF-WIDTH FROM NUMTEMP
+           END-IF
+           PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP
            SET COUNTER TO 0
            SET NUMTEMP TO XSIZE
-           PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP.
+           PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP
+           IF WS-DISPLAY-MODE IS EQUAL TO 'C' AND WS-CDN-OK
+                   IS EQUAL TO 'Y' THEN
+               IF WS-CDN-PASSED IS EQUAL TO 'Y' THEN
+                   MOVE 43 TO WS-LINE-LEN
+               ELSE
+                   MOVE 53 TO WS-LINE-LEN
+               END-IF
+           ELSE
+               MOVE 37 TO WS-LINE-LEN
+           END-IF
+           DIVIDE WS-LINE-LEN BY 2 GIVING WS-HALF-WIDTH
            SET COUNTER TO 0
            DIVIDE XSIZE BY 2 GIVING NUMTEMP
-           SUBTRACT 12 FROM NUMTEMP
-           PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP.
+           IF WS-HALF-WIDTH > NUMTEMP THEN
+               MOVE 0 TO NUMTEMP
+           ELSE
+               SUBTRACT WS-HALF-WIDTH FROM NUMTEMP
+           END-IF
+           PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP
            IF KEYINPUT IS EQUAL TO QUITKEY THEN
                MOVE 'Y' TO TIMETOEXIT
+               MOVE "CLOCK EXITED (QUIT KEY)" TO WS-LOG-TEXT
+               PERFORM WRITE-LOG
            ELSE
-               MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
-               SET TEMPHOUR TO WS-TEMP-HOUR
-               IF WS-TEMP-HOUR > 12 THEN
-                  MOVE "PM" TO MERIDIAN
-                  SUBTRACT 12 FROM TEMPHOUR
-               ELSE
-                  MOVE "AM" TO MERIDIAN 
+               IF HAS_COLORS<>0 AND WS-COLOR-ON IS EQUAL TO 'Y' THEN
+                   COMPUTE ATTRVAL = TIME_PAIR * 256
+                   CALL "attron" USING BY VALUE ATTRVAL
                END-IF
-      *    IF HAS_COLORS<>0 THEN
-      *        CALL "attron" USING BY VALUE 512
-      *    END-IF
-         CALL "printw" USING "    %02d/%02d/%0004d %02d-%02d-%02d %s  ",
-      - BY VALUE WS-TEMP-MONTH, BY VALUE WS-TEMP-DAY, BY VALUE WS-TEMP-Y
+               IF WS-DISPLAY-MODE IS EQUAL TO 'C' AND WS-CDN-OK
+                       IS EQUAL TO 'Y' THEN
+                   IF WS-CDN-PASSED IS EQUAL TO 'Y' THEN
+                       CALL "printw" USING
+                           "    %s - TARGET REACHED  ",
+                           BY VALUE WS-CDN-LABEL
+                   ELSE
+                       CALL "printw" USING
+                  "    %s: %04dd %02d:%02d:%02d remaining  ",
+                           BY VALUE WS-CDN-LABEL,
+                           BY VALUE WS-CDN-DIFF-DAYS,
+                           BY VALUE WS-CDN-REM-HH,
+                           BY VALUE WS-CDN-REM-MM,
+                           BY VALUE WS-CDN-REM-SS
+                   END-IF
+               ELSE
+                   SET TEMPHOUR TO WS-DISP-HOUR
+                   IF WS-24HR-MODE IS EQUAL TO 'Y' THEN
+                      MOVE "  " TO MERIDIAN
+                   ELSE
+                      IF WS-DISP-HOUR > 12 THEN
+                         MOVE "PM" TO MERIDIAN
+                         SUBTRACT 12 FROM TEMPHOUR
+                      ELSE
+                         MOVE "AM" TO MERIDIAN
+                      END-IF
+                   END-IF
+         CALL "printw" USING "    %02d/%02d/%0004d %02d-%02d-%02d %s [%
+      -"s] ",
+      - BY VALUE WS-DISP-MONTH, BY VALUE WS-DISP-DAY, BY VALUE WS-DISP-Y
       -EAR BY VALUE TEMPHOUR, BY VALUE WS-TEMP-MIN, BY VALUE WS-TEMP
-      --SEC, BY VALUE MERIDIAN
-      *    IF HAS_COLORS<>0 THEN
-      *        CALL "wattroff" USING BY REFERENCE BY VALUE 512
-      *    END-IF
+      --SEC, BY VALUE MERIDIAN, BY VALUE WS-ZONE-NAME(WS-ZONE-IDX)
+               END-IF
+           END-IF
+           IF HAS_COLORS<>0 AND WS-COLOR-ON IS EQUAL TO 'Y' THEN
+               COMPUTE ATTRVAL = TIME_PAIR * 256
+               CALL "attroff" USING BY VALUE ATTRVAL
+           END-IF
            SET COUNTER TO 0
            DIVIDE XSIZE BY 2 GIVING NUMTEMP
-           SUBTRACT 12 FROM NUMTEMP
+           IF WS-HALF-WIDTH > NUMTEMP THEN
+               MOVE 0 TO NUMTEMP
+           ELSE
+               SUBTRACT WS-HALF-WIDTH FROM NUMTEMP
+           END-IF
            PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP
            SET COUNTER TO 0
            MULTIPLY XSIZE BY 2 GIVING NUMTEMP
            PERFORM STAR UNTIL COUNTER IS EQUAL TO NUMTEMP
             CALL "refresh"
-          END-IF.
-        
+               IF WS-TEMP-SEC IS NOT EQUAL TO WS-LAST-STATUS-SEC THEN
+                   PERFORM WRITE-STATUS
+                   MOVE WS-TEMP-SEC TO WS-LAST-STATUS-SEC
+               END-IF
+           END-IF.
+
 
        NL.
            CALL "printw" USING "%s", BY VALUE X'0A'
            ADD 1 TO COUNTER.
        
        STAR.
-         CALL "printw" USING "*"
-         ADD 1 TO COUNTER. 
+         IF WS-BORDER-STYLE IS EQUAL TO '1' THEN
+             CALL "printw" USING "%s", BY VALUE X'E29480'
+         ELSE
+             CALL "printw" USING "*"
+         END-IF
+         ADD 1 TO COUNTER.
+
+       CYCLE-ZONE.
+           ADD 1 TO WS-ZONE-IDX
+           IF WS-ZONE-IDX > WS-ZONE-COUNT THEN
+               SET WS-ZONE-IDX TO 1
+           END-IF.
+
+       APPLY-ZONE.
+           IF WS-ZONE-SIGN(WS-ZONE-IDX) IS EQUAL TO '-' THEN
+               COMPUTE WS-ZONE-OFFVAL = 0 - WS-ZONE-OFFSET(WS-ZONE-IDX)
+           ELSE
+               MOVE WS-ZONE-OFFSET(WS-ZONE-IDX) TO WS-ZONE-OFFVAL
+           END-IF
+           COMPUTE WS-ZONE-HOURTMP = WS-TEMP-HOUR + WS-ZONE-OFFVAL
+           COMPUTE WS-ZONE-DAYNUM = FUNCTION INTEGER-OF-DATE(
+               WS-TEMP-YEAR * 10000 + WS-TEMP-MONTH * 100 + WS-TEMP-DAY)
+           IF WS-ZONE-HOURTMP > 23 THEN
+               SUBTRACT 24 FROM WS-ZONE-HOURTMP
+               ADD 1 TO WS-ZONE-DAYNUM
+           END-IF
+           IF WS-ZONE-HOURTMP < 0 THEN
+               ADD 24 TO WS-ZONE-HOURTMP
+               SUBTRACT 1 FROM WS-ZONE-DAYNUM
+           END-IF
+           MOVE WS-ZONE-HOURTMP TO WS-DISP-HOUR
+           COMPUTE WS-DISP-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-ZONE-DAYNUM).
+
+       CHECK-ALARM.
+           IF WS-ALARMS-OK IS EQUAL TO 'Y' THEN
+               COMPUTE WS-ALARM-KEY = WS-TEMP-HOUR * 100 + WS-TEMP-MIN
+               IF WS-ALARM-KEY IS EQUAL TO WS-ALARM-ACKED-TIME THEN
+                   MOVE 'N' TO WS-ALARM-ACTIVE
+               ELSE
+                   IF WS-TEMP-MIN IS NOT EQUAL TO WS-LAST-ALARM-MIN THEN
+                       MOVE 9999 TO WS-ALARM-ACKED-TIME
+                       MOVE WS-ALARM-KEY TO ALM-TIME
+                       READ ALARM-FILE KEY IS ALM-TIME
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               MOVE 'Y' TO WS-ALARM-ACTIVE
+                               MOVE ALM-MSG TO WS-ALARM-MSG
+                       END-READ
+                       MOVE WS-TEMP-MIN TO WS-LAST-ALARM-MIN
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-STATUS IS NOT EQUAL TO '00' THEN
+               OPEN OUTPUT LOG-FILE
+           END-IF
+           MOVE SPACES TO LOG-REC
+           STRING WS-TEMP-YEAR '-' WS-TEMP-MONTH '-' WS-TEMP-DAY ' '
+               WS-TEMP-HOUR ':' WS-TEMP-MIN ':' WS-TEMP-SEC '  '
+               WS-LOG-TEXT DELIMITED BY SIZE INTO LOG-REC
+           END-STRING
+           WRITE LOG-REC
+           CLOSE LOG-FILE.
+
+       BATCH-RUN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           SET TEMPHOUR TO WS-TEMP-HOUR
+           IF WS-24HR-MODE IS EQUAL TO 'Y' THEN
+               MOVE "  " TO MERIDIAN
+           ELSE
+               IF WS-TEMP-HOUR > 12 THEN
+                   MOVE "PM" TO MERIDIAN
+                   SUBTRACT 12 FROM TEMPHOUR
+               ELSE
+                   MOVE "AM" TO MERIDIAN
+               END-IF
+           END-IF
+           MOVE SPACES TO BATCH-REC
+           STRING WS-TEMP-MONTH '/' WS-TEMP-DAY '/' WS-TEMP-YEAR ' '
+               TEMPHOUR '-' WS-TEMP-MIN '-' WS-TEMP-SEC ' ' MERIDIAN
+               DELIMITED BY SIZE INTO BATCH-REC
+           END-STRING
+           OPEN EXTEND BATCH-FILE
+           IF WS-BATCH-STATUS IS NOT EQUAL TO '00' THEN
+               OPEN OUTPUT BATCH-FILE
+           END-IF
+           WRITE BATCH-REC
+           CLOSE BATCH-FILE.
+
+       WRITE-STATUS.
+           MOVE WS-DISPLAY-MODE TO STA-MODE
+           MOVE WS-DISP-YEAR TO STA-YEAR
+           MOVE WS-DISP-MONTH TO STA-MONTH
+           MOVE WS-DISP-DAY TO STA-DAY
+           MOVE WS-DISP-HOUR TO STA-HOUR
+           MOVE WS-TEMP-MIN TO STA-MIN
+           MOVE WS-TEMP-SEC TO STA-SEC
+           MOVE WS-ZONE-NAME(WS-ZONE-IDX) TO STA-ZONE
+           IF WS-DISPLAY-MODE IS EQUAL TO 'C' THEN
+               MOVE WS-CDN-LABEL TO STA-LABEL
+           ELSE
+               MOVE SPACES TO STA-LABEL
+           END-IF
+           OPEN OUTPUT STATUS-FILE
+           IF WS-STAT-STATUS IS EQUAL TO '00' THEN
+               WRITE STATUS-REC
+               CLOSE STATUS-FILE
+           END-IF.
+
+       READ-SETTINGS.
+           OPEN INPUT SETTINGS-FILE
+           IF WS-SETTINGS-STATUS IS EQUAL TO '00' THEN
+               READ SETTINGS-FILE
+                   AT END
+                       MOVE 'N' TO WS-SETTINGS-OK
+                   NOT AT END
+                       MOVE 'Y' TO WS-SETTINGS-OK
+               END-READ
+               IF WS-SETTINGS-OK IS EQUAL TO 'Y' THEN
+                   MOVE SET-HOUR-MODE TO WS-24HR-MODE
+                   MOVE SET-COLOR-FLAG TO WS-COLOR-ON
+                   MOVE SET-BORDER-MODE TO WS-BORDER-MODE
+                   IF SET-QUIT-KEY IS GREATER THAN 0 THEN
+                       MOVE SET-QUIT-KEY TO QUITKEY
+                   END-IF
+               END-IF
+               CLOSE SETTINGS-FILE
+           END-IF.
+
+       READ-COUNTDOWN.
+           OPEN INPUT COUNTDOWN-FILE
+           IF WS-CDN-STATUS IS EQUAL TO '00' THEN
+               READ COUNTDOWN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CDN-TARGET-DATE TO WS-CDN-TARGET-DATE
+                       MOVE CDN-TGT-HH TO WS-CDN-TGT-HH
+                       MOVE CDN-TGT-MM TO WS-CDN-TGT-MM
+                       MOVE CDN-TGT-SS TO WS-CDN-TGT-SS
+                       MOVE CDN-LABEL TO WS-CDN-LABEL
+                       MOVE 'Y' TO WS-CDN-OK
+               END-READ
+               CLOSE COUNTDOWN-FILE
+           END-IF.
+
+       COMPUTE-COUNTDOWN.
+           COMPUTE WS-CDN-CUR-DATE =
+               WS-TEMP-YEAR * 10000 + WS-TEMP-MONTH * 100 + WS-TEMP-DAY
+           COMPUTE WS-CDN-CUR-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CDN-CUR-DATE)
+           COMPUTE WS-CDN-TGT-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CDN-TARGET-DATE)
+           COMPUTE WS-CDN-CUR-SECS =
+               WS-TEMP-HOUR * 3600 + WS-TEMP-MIN * 60 + WS-TEMP-SEC
+           COMPUTE WS-CDN-TGT-SECS =
+               WS-CDN-TGT-HH * 3600 + WS-CDN-TGT-MM * 60 + WS-CDN-TGT-SS
+           COMPUTE WS-CDN-DIFF-DAYS = WS-CDN-TGT-DAYS - WS-CDN-CUR-DAYS
+           COMPUTE WS-CDN-DIFF-SECS = WS-CDN-TGT-SECS - WS-CDN-CUR-SECS
+           IF WS-CDN-DIFF-SECS < 0 THEN
+               ADD 86400 TO WS-CDN-DIFF-SECS
+               SUBTRACT 1 FROM WS-CDN-DIFF-DAYS
+           END-IF
+           IF WS-CDN-DIFF-DAYS < 0 THEN
+               MOVE 'Y' TO WS-CDN-PASSED
+           ELSE
+               MOVE 'N' TO WS-CDN-PASSED
+               COMPUTE WS-CDN-REM-HH = WS-CDN-DIFF-SECS / 3600
+               COMPUTE WS-CDN-REM-MM =
+                   (WS-CDN-DIFF-SECS - WS-CDN-REM-HH * 3600) / 60
+               COMPUTE WS-CDN-REM-SS =
+                   WS-CDN-DIFF-SECS - WS-CDN-REM-HH * 3600
+                       - WS-CDN-REM-MM * 60
+           END-IF.
 
