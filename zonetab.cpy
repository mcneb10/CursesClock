@@ -0,0 +1,14 @@
+      *copybook of named UTC offsets for the world-clock cycle key
+       01 WS-ZONE-DATA.
+           05 FILLER PIC X(10) VALUE 'LOCAL  +00'.
+           05 FILLER PIC X(10) VALUE 'PLANT  -05'.
+           05 FILLER PIC X(10) VALUE 'HQ     +09'.
+       01 WS-ZONE-TABLE REDEFINES WS-ZONE-DATA.
+           05 WS-ZONE-ENTRY OCCURS 3 TIMES.
+               10 WS-ZONE-NAME   PIC X(7).
+               10 WS-ZONE-SIGN   PIC X(1).
+               10 WS-ZONE-OFFSET PIC 9(2).
+       01 WS-ZONE-COUNT PIC 9(2) VALUE 3.
+       01 WS-ZONE-IDX PIC 9(2) VALUE 1.
+       01 WS-ZONE-OFFVAL PIC S9(2).
+       01 WS-ZONE-HOURTMP PIC S9(3).
